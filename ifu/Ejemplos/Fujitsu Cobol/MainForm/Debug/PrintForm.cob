@@ -21,6 +21,8 @@
 000027   02  POW-SUPER  PIC X(4).
 000028   02  POW-THIS PIC S9(9) COMP-5.
 000029   02  CmCommand1 PIC S9(9) COMP-5.
+000029   02  CmCommand2 PIC S9(9) COMP-5.
+000029   02  CmCommand3 PIC S9(9) COMP-5.
 000030 01  PrintForm REDEFINES POW-FORM GLOBAL PIC S9(9) COMP-5.
 000031 01  POW-CONTROL-ID PIC S9(9) COMP-5.
 000032 01  POW-EVENT-ID   PIC S9(9) COMP-5.
@@ -33,6 +35,16 @@
 000039     WHEN -600
 000040       CALL "POW-SCRIPTLET1"
 000041     END-EVALUATE
+000037     WHEN 117440518
+000038     EVALUATE POW-EVENT-ID
+000039     WHEN -600
+000040       CALL "POW-SCRIPTLET2"
+000041     END-EVALUATE
+000037     WHEN 117440519
+000038     EVALUATE POW-EVENT-ID
+000039     WHEN -600
+000040       CALL "POW-SCRIPTLET3"
+000041     END-EVALUATE
 000042     END-EVALUATE
 000043     EXIT PROGRAM.
 000044 IDENTIFICATION  DIVISION.
@@ -40,14 +52,45 @@
 000046 PROGRAM-ID.     POW-SCRIPTLET1.
 000047*<SCRIPT DIVISION="PROCEDURE", CONTROL="CmCommand1", EVENT="Click", POW-NAME="SCRIPTLET1", TYPE="ETC">
 000048 ENVIRONMENT     DIVISION.
+000200 INPUT-OUTPUT    SECTION.
+000200 FILE-CONTROL.
+000200     SELECT CFG-FILE ASSIGN TO "IFUCFG"
+000200         ORGANIZATION LINE SEQUENTIAL
+000200         FILE STATUS IS CFG-FILE-STATUS.
+000200     SELECT OPTIONAL AUD-FILE ASSIGN TO "IFUAUD"
+000200         ORGANIZATION LINE SEQUENTIAL
+000200         FILE STATUS IS AUD-FILE-STATUS.
 000049 DATA            DIVISION.
+000200 FILE SECTION.
+000200 COPY IFUCFG.
+000200 COPY IFUAUD.
 000050 WORKING-STORAGE SECTION.
+000200 01 CFG-FILE-STATUS PIC X(02).
+000200 01 AUD-FILE-STATUS PIC X(02).
+000200 01 Z-NUMERO PIC S9(9) COMP-5.
+000200 01 Z-TOTAL PIC S9(9)V99 COMP-5.
+000200 01 DOC-PENDIENTES PIC S9(9) COMP-5.
+000200 01 CFG-EOF-SW PIC X(01) VALUE "N".
+000200     88 CFG-EOF VALUE "Y".
 000051 01 OBJ-DRIVER    OBJECT REFERENCE COM.
 000052 01 PROGID-DRIVER PIC X(8192) VALUE "IFUniversal.Driver".
 000053 01 IS-OK PIC S9(4) COMP-5.
 000054 01 Modelo PIC S9(9) COMP-5 VALUE 23.
 000055 01 Puerto PIC S9(9) COMP-5 VALUE 31.
 000056 01 MSG_SUCESS PIC X(8192) VALUE "CIERRE REALIZADO CON EXITO".
+000056 01 MSG-ERROR-INIT-TXT PIC X(48)
+000056     VALUE "NO SE PUDO INICIALIZAR EL DRIVER FISCAL. CODIGO:".
+000056 01 MSG-ERROR-CIERRE-TXT PIC X(43)
+000056     VALUE "EL CIERRE Z FUE RECHAZADO. CODIGO DE ERROR:".
+000056 01 MSG-CONFIRM-CIERRE-TXT PIC X(53)
+000056     VALUE "CONFIRMA EL CIERRE Z? ESTA OPERACION ES IRREVERSIBLE".
+000056 01 MSG-STATUS-Z-TXT PIC X(16) VALUE "ULTIMO Z NRO.: ".
+000056 01 MSG-STATUS-PEND-TXT PIC X(22) VALUE " DOCUMENTOS PEND.: ".
+000056 01 COD-ERROR-EDIT PIC ZZZZ9-.
+000056 01 STATUS-Z-EDIT PIC ZZZZZ9.
+000056 01 STATUS-PEND-EDIT PIC ZZZZZ9.
+000056 01 MSG-TEXTO PIC X(8192).
+000056 01 CONFIRM-ANSWER PIC S9(9) COMP-5.
 #LINE 57,#START,#OTHER
 000057 01 POW-0000 PIC S9(18) COMP-5.
 000057 01 POW-0001 PIC S9(9) COMP-5.
@@ -59,6 +102,35 @@
 000057 01 POW-0007 PIC S9(9) COMP-5.
 #LINE 56,#END
 000057 PROCEDURE       DIVISION.
+000057 0000-MAINLINE.
+000201     MOVE "N" TO CFG-EOF-SW.
+000201     MOVE 23 TO Modelo.
+000201     MOVE 31 TO Puerto.
+000201     OPEN INPUT CFG-FILE
+000201     IF CFG-FILE-STATUS = "00" THEN
+000201       PERFORM 1000-PROCESAR-ESTACION
+000201           THRU 1000-PROCESAR-ESTACION-EXIT
+000201           UNTIL CFG-EOF
+000201       CLOSE CFG-FILE
+000201     ELSE
+000201       MOVE "DEFAULT" TO CFG-ESTACION
+000201       PERFORM 1100-CIERRE-ESTACION
+000201           THRU 1100-CIERRE-ESTACION-EXIT
+000201     END-IF.
+000201     EXIT PROGRAM.
+000057 1000-PROCESAR-ESTACION.
+000201     READ CFG-FILE
+000201       AT END
+000201         SET CFG-EOF TO TRUE
+000201       NOT AT END
+000201         MOVE CFG-MODELO TO Modelo
+000201         MOVE CFG-PUERTO TO Puerto
+000201         PERFORM 1100-CIERRE-ESTACION
+000201             THRU 1100-CIERRE-ESTACION-EXIT
+000201     END-READ.
+000057 1000-PROCESAR-ESTACION-EXIT.
+000201     EXIT.
+000057 1100-CIERRE-ESTACION.
 000058     invoke COM "CREATE-OBJECT" using PROGID-DRIVER
 000059                                returning OBJ-DRIVER.
 000060     invoke OBJ-DRIVER "SET-MODELO" using Modelo.
@@ -66,23 +138,412 @@
 000062     invoke OBJ-DRIVER "Inicializar"
 000063     invoke OBJ-DRIVER "GET-Error" returning IS-OK.
 000064     IF IS-OK = 0 THEN
-000065       invoke OBJ-DRIVER "cierreZ".
-000066       invoke OBJ-DRIVER "GET-Error" returning IS-OK.
+000153      invoke OBJ-DRIVER "GET-NumeroZ" returning Z-NUMERO
+000153      invoke OBJ-DRIVER "GET-Pendientes" returning DOC-PENDIENTES
+000153      MOVE Z-NUMERO TO STATUS-Z-EDIT
+000153      MOVE DOC-PENDIENTES TO STATUS-PEND-EDIT
+000153      STRING MSG-STATUS-Z-TXT DELIMITED BY SIZE
+000153             STATUS-Z-EDIT DELIMITED BY SIZE
+000153             MSG-STATUS-PEND-TXT DELIMITED BY SIZE
+000153             STATUS-PEND-EDIT DELIMITED BY SIZE
+000153        INTO MSG-TEXTO
+000153      END-STRING
+000153      MOVE 117441026 TO POW-0000
+000153      MOVE 1 TO POW-0001
+000153      MOVE 16387 TO POW-0003
+000153      MOVE 0 TO POW-0004
+000153      MOVE 1 TO POW-0005
+000153      MOVE MSG-TEXTO TO POW-0006
+000153      MOVE 33636360 TO POW-0007
+000153      CALL "XPOW_INVOKE_BY_ID_2" USING VALUE POW-SELF
+000153          REFERENCE POW-0000
+000153          VALUE POW-0001 POW-0003
+000153          REFERENCE POW-0002
+000153          VALUE POW-0004 POW-0005 POW-0007
+000153          REFERENCE POW-0006
+000153      END-CALL
+000151      MOVE 117441026 TO POW-0000
+000151      MOVE 1 TO POW-0001
+000151      MOVE 36 TO POW-0003
+000151      MOVE 0 TO POW-0004
+000151      MOVE 1 TO POW-0005
+000151      MOVE MSG-CONFIRM-CIERRE-TXT TO POW-0006
+000151      MOVE 33636360 TO POW-0007
+000151      CALL "XPOW_INVOKE_BY_ID_2" USING VALUE POW-SELF
+000151          REFERENCE POW-0000
+000151          VALUE POW-0001 POW-0003
+000151          REFERENCE POW-0002
+000151          VALUE POW-0004 POW-0005 POW-0007
+000151          REFERENCE POW-0006
+000151      END-CALL
+000151      MOVE POW-0002 TO CONFIRM-ANSWER
+000152      IF CONFIRM-ANSWER = 6 THEN
+000065       invoke OBJ-DRIVER "cierreZ"
+000066       invoke OBJ-DRIVER "GET-Error" returning IS-OK
 000067       IF IS-OK = 0 THEN
+000160         invoke OBJ-DRIVER "GET-NumeroZ" returning Z-NUMERO
+000160         invoke OBJ-DRIVER "GET-Total" returning Z-TOTAL
+000160         ACCEPT AUD-FECHA FROM DATE YYYYMMDD
+000160         ACCEPT AUD-HORA FROM TIME
+000160         MOVE CFG-ESTACION TO AUD-ESTACION
+000160         MOVE Z-NUMERO TO AUD-NUMERO-Z
+000160         MOVE Z-TOTAL TO AUD-TOTAL
+000160         MOVE "E" TO AUD-RESULTADO
+000160         OPEN EXTEND AUD-FILE
+000160         IF AUD-FILE-STATUS = "00" OR AUD-FILE-STATUS = "05" THEN
+000160           WRITE AUD-RECORD
+000160           CLOSE AUD-FILE
+000160         END-IF
 #LINE 68,#START,INVOKE(68,16)
-000068     MOVE 117441026 TO POW-0000 
-000068     MOVE 1 TO POW-0001 
-000068     MOVE 16387 TO POW-0003 
-000068     MOVE 0 TO POW-0004 
-000068     MOVE 1 TO POW-0005 
-000068     MOVE MSG_SUCESS TO POW-0006 
-000068     MOVE 33636360 TO POW-0007 
-000068     CALL "XPOW_INVOKE_BY_ID_2" USING VALUE POW-SELF REFERENCE POW-0000 
-000068     VALUE POW-0001 POW-0003 REFERENCE POW-0002 VALUE POW-0004 POW-0005 
-000068     POW-0007 REFERENCE POW-0006 END-CALL 
-000068                                                          .
+000068     MOVE 117441026 TO POW-0000
+000068     MOVE 1 TO POW-0001
+000068     MOVE 16387 TO POW-0003
+000068     MOVE 0 TO POW-0004
+000068     MOVE 1 TO POW-0005
+000068     MOVE MSG_SUCESS TO POW-0006
+000068     MOVE 33636360 TO POW-0007
+000068     CALL "XPOW_INVOKE_BY_ID_2" USING VALUE POW-SELF
+000068         REFERENCE POW-0000
+000068         VALUE POW-0001 POW-0003
+000068         REFERENCE POW-0002
+000068         VALUE POW-0004 POW-0005 POW-0007
+000068         REFERENCE POW-0006
+000068     END-CALL
 #LINE 68,#END
+000068       ELSE
+000068         MOVE IS-OK TO COD-ERROR-EDIT
+000068         STRING MSG-ERROR-CIERRE-TXT DELIMITED BY SIZE
+000068                COD-ERROR-EDIT DELIMITED BY SIZE
+000068           INTO MSG-TEXTO
+000068         END-STRING
+#LINE 68,#START,INVOKE(68,16)
+000068     MOVE 117441026 TO POW-0000
+000068     MOVE 1 TO POW-0001
+000068     MOVE 16387 TO POW-0003
+000068     MOVE 0 TO POW-0004
+000068     MOVE 1 TO POW-0005
+000068     MOVE MSG-TEXTO TO POW-0006
+000068     MOVE 33636360 TO POW-0007
+000068     CALL "XPOW_INVOKE_BY_ID_2" USING VALUE POW-SELF
+000068         REFERENCE POW-0000
+000068         VALUE POW-0001 POW-0003
+000068         REFERENCE POW-0002
+000068         VALUE POW-0004 POW-0005 POW-0007
+000068         REFERENCE POW-0006
+000068     END-CALL
+#LINE 68,#END
+000067       END-IF
+000152      ELSE
+000152        CONTINUE
+000152      END-IF
+000064     ELSE
+000064       MOVE IS-OK TO COD-ERROR-EDIT
+000064       STRING MSG-ERROR-INIT-TXT DELIMITED BY SIZE
+000064              COD-ERROR-EDIT DELIMITED BY SIZE
+000064         INTO MSG-TEXTO
+000064       END-STRING
+#LINE 68,#START,INVOKE(68,16)
+000068     MOVE 117441026 TO POW-0000
+000068     MOVE 1 TO POW-0001
+000068     MOVE 16387 TO POW-0003
+000068     MOVE 0 TO POW-0004
+000068     MOVE 1 TO POW-0005
+000068     MOVE MSG-TEXTO TO POW-0006
+000068     MOVE 33636360 TO POW-0007
+000068     CALL "XPOW_INVOKE_BY_ID_2" USING VALUE POW-SELF
+000068         REFERENCE POW-0000
+000068         VALUE POW-0001 POW-0003
+000068         REFERENCE POW-0002
+000068         VALUE POW-0004 POW-0005 POW-0007
+000068         REFERENCE POW-0006
+000068     END-CALL
+#LINE 68,#END
+000064     END-IF.
+000057 1100-CIERRE-ESTACION-EXIT.
+000201     EXIT.
 000069*</SCRIPT>
 000070 END PROGRAM     POW-SCRIPTLET1.
+000072 IDENTIFICATION  DIVISION.
+000073* CmCommand2-Click.
+000074 PROGRAM-ID.     POW-SCRIPTLET2.
+000075*<SCRIPT DIVISION="PROCEDURE", CONTROL="CmCommand2", EVENT="Click", POW-NAME="SCRIPTLET2", TYPE="ETC">
+000076 ENVIRONMENT     DIVISION.
+000202 INPUT-OUTPUT    SECTION.
+000202 FILE-CONTROL.
+000202     SELECT CFG-FILE ASSIGN TO "IFUCFG"
+000202         ORGANIZATION LINE SEQUENTIAL
+000202         FILE STATUS IS CFG-FILE-STATUS.
+000077 DATA            DIVISION.
+000202 FILE SECTION.
+000202 COPY IFUCFG.
+000078 WORKING-STORAGE SECTION.
+000202 01 CFG-FILE-STATUS PIC X(02).
+000202 01 CFG-EOF-SW PIC X(01) VALUE "N".
+000202     88 CFG-EOF VALUE "Y".
+000079 01 OBJ-DRIVER    OBJECT REFERENCE COM.
+000080 01 PROGID-DRIVER PIC X(8192) VALUE "IFUniversal.Driver".
+000081 01 IS-OK PIC S9(4) COMP-5.
+000082 01 Modelo PIC S9(9) COMP-5 VALUE 23.
+000083 01 Puerto PIC S9(9) COMP-5 VALUE 31.
+000084 01 MSG-X-OK-TXT PIC X(28)
+000084     VALUE "REPORTE X GENERADO CON EXITO".
+000085 01 MSG-X-ERROR-TXT PIC X(40)
+000085     VALUE "NO SE PUDO GENERAR EL REPORTE X. CODIGO:".
+000086 01 MSG-ERROR-INIT-TXT PIC X(48)
+000086     VALUE "NO SE PUDO INICIALIZAR EL DRIVER FISCAL. CODIGO:".
+000087 01 COD-ERROR-EDIT PIC ZZZZ9-.
+000088 01 MSG-TEXTO PIC X(8192).
+#LINE 57,#START,#OTHER
+000089 01 POW-0000 PIC S9(18) COMP-5.
+000089 01 POW-0001 PIC S9(9) COMP-5.
+000089 01 POW-0002 PIC S9(9) COMP-5.
+000089 01 POW-0003 PIC S9(9) COMP-5.
+000089 01 POW-0004 PIC S9(9) COMP-5.
+000089 01 POW-0005 PIC S9(9) COMP-5.
+000089 01 POW-0006 PIC X(8192).
+000089 01 POW-0007 PIC S9(9) COMP-5.
+#LINE 88,#END
+000089 PROCEDURE       DIVISION.
+000089 0000-MAINLINE.
+000203     MOVE "N" TO CFG-EOF-SW.
+000203     MOVE 23 TO Modelo.
+000203     MOVE 31 TO Puerto.
+000203     OPEN INPUT CFG-FILE
+000203     IF CFG-FILE-STATUS = "00" THEN
+000203       PERFORM 2000-PROCESAR-ESTACION
+000203           THRU 2000-PROCESAR-ESTACION-EXIT
+000203           UNTIL CFG-EOF
+000203       CLOSE CFG-FILE
+000203     ELSE
+000203       PERFORM 2100-CIERRE-X-ESTACION
+000203           THRU 2100-CIERRE-X-ESTACION-EXIT
+000203     END-IF.
+000203     EXIT PROGRAM.
+000089 2000-PROCESAR-ESTACION.
+000203     READ CFG-FILE
+000203       AT END
+000203         SET CFG-EOF TO TRUE
+000203       NOT AT END
+000203         MOVE CFG-MODELO TO Modelo
+000203         MOVE CFG-PUERTO TO Puerto
+000203         PERFORM 2100-CIERRE-X-ESTACION
+000203             THRU 2100-CIERRE-X-ESTACION-EXIT
+000203     END-READ.
+000089 2000-PROCESAR-ESTACION-EXIT.
+000203     EXIT.
+000089 2100-CIERRE-X-ESTACION.
+000090     invoke COM "CREATE-OBJECT" using PROGID-DRIVER
+000091                                returning OBJ-DRIVER.
+000092     invoke OBJ-DRIVER "SET-MODELO" using Modelo.
+000093     invoke OBJ-DRIVER "SET-PUERTO" using Puerto.
+000094     invoke OBJ-DRIVER "Inicializar"
+000095     invoke OBJ-DRIVER "GET-Error" returning IS-OK.
+000096     IF IS-OK = 0 THEN
+000097       invoke OBJ-DRIVER "cierreX"
+000098       invoke OBJ-DRIVER "GET-Error" returning IS-OK
+000099       IF IS-OK = 0 THEN
+#LINE 100,#START,INVOKE(100,16)
+000100     MOVE 117441026 TO POW-0000
+000100     MOVE 1 TO POW-0001
+000100     MOVE 16387 TO POW-0003
+000100     MOVE 0 TO POW-0004
+000100     MOVE 1 TO POW-0005
+000100     MOVE MSG-X-OK-TXT TO POW-0006
+000100     MOVE 33636360 TO POW-0007
+000100     CALL "XPOW_INVOKE_BY_ID_2" USING VALUE POW-SELF
+000100         REFERENCE POW-0000
+000100         VALUE POW-0001 POW-0003
+000100         REFERENCE POW-0002
+000100         VALUE POW-0004 POW-0005 POW-0007
+000100         REFERENCE POW-0006
+000100     END-CALL
+#LINE 100,#END
+000099       ELSE
+000099         MOVE IS-OK TO COD-ERROR-EDIT
+000099         STRING MSG-X-ERROR-TXT DELIMITED BY SIZE
+000099                COD-ERROR-EDIT DELIMITED BY SIZE
+000099           INTO MSG-TEXTO
+000099         END-STRING
+#LINE 100,#START,INVOKE(100,16)
+000100     MOVE 117441026 TO POW-0000
+000100     MOVE 1 TO POW-0001
+000100     MOVE 16387 TO POW-0003
+000100     MOVE 0 TO POW-0004
+000100     MOVE 1 TO POW-0005
+000100     MOVE MSG-TEXTO TO POW-0006
+000100     MOVE 33636360 TO POW-0007
+000100     CALL "XPOW_INVOKE_BY_ID_2" USING VALUE POW-SELF
+000100         REFERENCE POW-0000
+000100         VALUE POW-0001 POW-0003
+000100         REFERENCE POW-0002
+000100         VALUE POW-0004 POW-0005 POW-0007
+000100         REFERENCE POW-0006
+000100     END-CALL
+#LINE 100,#END
+000099       END-IF
+000096     ELSE
+000096       MOVE IS-OK TO COD-ERROR-EDIT
+000096       STRING MSG-ERROR-INIT-TXT DELIMITED BY SIZE
+000096              COD-ERROR-EDIT DELIMITED BY SIZE
+000096         INTO MSG-TEXTO
+000096       END-STRING
+#LINE 100,#START,INVOKE(100,16)
+000100     MOVE 117441026 TO POW-0000
+000100     MOVE 1 TO POW-0001
+000100     MOVE 16387 TO POW-0003
+000100     MOVE 0 TO POW-0004
+000100     MOVE 1 TO POW-0005
+000100     MOVE MSG-TEXTO TO POW-0006
+000100     MOVE 33636360 TO POW-0007
+000100     CALL "XPOW_INVOKE_BY_ID_2" USING VALUE POW-SELF
+000100         REFERENCE POW-0000
+000100         VALUE POW-0001 POW-0003
+000100         REFERENCE POW-0002
+000100         VALUE POW-0004 POW-0005 POW-0007
+000100         REFERENCE POW-0006
+000100     END-CALL
+#LINE 100,#END
+000096     END-IF.
+000089 2100-CIERRE-X-ESTACION-EXIT.
+000203     EXIT.
+000101*</SCRIPT>
+000102 END PROGRAM     POW-SCRIPTLET2.
+000103 IDENTIFICATION  DIVISION.
+000104* CmCommand3-Click.
+000105 PROGRAM-ID.     POW-SCRIPTLET3.
+000106*<SCRIPT DIVISION="PROCEDURE", CONTROL="CmCommand3", EVENT="Click", POW-NAME="SCRIPTLET3", TYPE="ETC">
+000107 ENVIRONMENT     DIVISION.
+000204 INPUT-OUTPUT    SECTION.
+000204 FILE-CONTROL.
+000204     SELECT CFG-FILE ASSIGN TO "IFUCFG"
+000204         ORGANIZATION LINE SEQUENTIAL
+000204         FILE STATUS IS CFG-FILE-STATUS.
+000108 DATA            DIVISION.
+000204 FILE SECTION.
+000204 COPY IFUCFG.
+000109 WORKING-STORAGE SECTION.
+000204 01 CFG-FILE-STATUS PIC X(02).
+000204 01 CFG-EOF-SW PIC X(01) VALUE "N".
+000204     88 CFG-EOF VALUE "Y".
+000110 01 OBJ-DRIVER    OBJECT REFERENCE COM.
+000111 01 PROGID-DRIVER PIC X(8192) VALUE "IFUniversal.Driver".
+000112 01 IS-OK PIC S9(4) COMP-5.
+000113 01 Modelo PIC S9(9) COMP-5 VALUE 23.
+000114 01 Puerto PIC S9(9) COMP-5 VALUE 31.
+000115 01 MSG-REIMP-OK-TXT PIC X(37)
+000115     VALUE "REIMPRESION DEL ULTIMO Z CON EXITO".
+000116 01 MSG-REIMP-ERROR-TXT PIC X(39)
+000116     VALUE "NO SE PUDO REIMPRIMIR EL ULTIMO Z. COD:".
+000117 01 MSG-ERROR-INIT-TXT PIC X(48)
+000117     VALUE "NO SE PUDO INICIALIZAR EL DRIVER FISCAL. CODIGO:".
+000118 01 COD-ERROR-EDIT PIC ZZZZ9-.
+000119 01 MSG-TEXTO PIC X(8192).
+000120 01 POW-0000 PIC S9(18) COMP-5.
+000120 01 POW-0001 PIC S9(9) COMP-5.
+000120 01 POW-0002 PIC S9(9) COMP-5.
+000120 01 POW-0003 PIC S9(9) COMP-5.
+000120 01 POW-0004 PIC S9(9) COMP-5.
+000120 01 POW-0005 PIC S9(9) COMP-5.
+000120 01 POW-0006 PIC X(8192).
+000120 01 POW-0007 PIC S9(9) COMP-5.
+000121 PROCEDURE       DIVISION.
+000121 0000-MAINLINE.
+000205     MOVE "N" TO CFG-EOF-SW.
+000205     MOVE 23 TO Modelo.
+000205     MOVE 31 TO Puerto.
+000205     OPEN INPUT CFG-FILE
+000205     IF CFG-FILE-STATUS = "00" THEN
+000205       PERFORM 3000-PROCESAR-ESTACION
+000205           THRU 3000-PROCESAR-ESTACION-EXIT
+000205           UNTIL CFG-EOF
+000205       CLOSE CFG-FILE
+000205     ELSE
+000205       PERFORM 3100-REIMPRIMIR-ESTACION
+000205           THRU 3100-REIMPRIMIR-ESTACION-EXIT
+000205     END-IF.
+000205     EXIT PROGRAM.
+000121 3000-PROCESAR-ESTACION.
+000205     READ CFG-FILE
+000205       AT END
+000205         SET CFG-EOF TO TRUE
+000205       NOT AT END
+000205         MOVE CFG-MODELO TO Modelo
+000205         MOVE CFG-PUERTO TO Puerto
+000205         PERFORM 3100-REIMPRIMIR-ESTACION
+000205             THRU 3100-REIMPRIMIR-ESTACION-EXIT
+000205     END-READ.
+000121 3000-PROCESAR-ESTACION-EXIT.
+000205     EXIT.
+000121 3100-REIMPRIMIR-ESTACION.
+000122     invoke COM "CREATE-OBJECT" using PROGID-DRIVER
+000123                                returning OBJ-DRIVER.
+000124     invoke OBJ-DRIVER "SET-MODELO" using Modelo.
+000125     invoke OBJ-DRIVER "SET-PUERTO" using Puerto.
+000126     invoke OBJ-DRIVER "Inicializar"
+000127     invoke OBJ-DRIVER "GET-Error" returning IS-OK.
+000128     IF IS-OK = 0 THEN
+000129       invoke OBJ-DRIVER "ReimprimirZ"
+000130       invoke OBJ-DRIVER "GET-Error" returning IS-OK
+000131       IF IS-OK = 0 THEN
+000132     MOVE 117441026 TO POW-0000
+000132     MOVE 1 TO POW-0001
+000132     MOVE 16387 TO POW-0003
+000132     MOVE 0 TO POW-0004
+000132     MOVE 1 TO POW-0005
+000132     MOVE MSG-REIMP-OK-TXT TO POW-0006
+000132     MOVE 33636360 TO POW-0007
+000132     CALL "XPOW_INVOKE_BY_ID_2" USING VALUE POW-SELF
+000132         REFERENCE POW-0000
+000132         VALUE POW-0001 POW-0003
+000132         REFERENCE POW-0002
+000132         VALUE POW-0004 POW-0005 POW-0007
+000132         REFERENCE POW-0006
+000132     END-CALL
+000131       ELSE
+000131         MOVE IS-OK TO COD-ERROR-EDIT
+000131         STRING MSG-REIMP-ERROR-TXT DELIMITED BY SIZE
+000131                COD-ERROR-EDIT DELIMITED BY SIZE
+000131           INTO MSG-TEXTO
+000131         END-STRING
+000132     MOVE 117441026 TO POW-0000
+000132     MOVE 1 TO POW-0001
+000132     MOVE 16387 TO POW-0003
+000132     MOVE 0 TO POW-0004
+000132     MOVE 1 TO POW-0005
+000132     MOVE MSG-TEXTO TO POW-0006
+000132     MOVE 33636360 TO POW-0007
+000132     CALL "XPOW_INVOKE_BY_ID_2" USING VALUE POW-SELF
+000132         REFERENCE POW-0000
+000132         VALUE POW-0001 POW-0003
+000132         REFERENCE POW-0002
+000132         VALUE POW-0004 POW-0005 POW-0007
+000132         REFERENCE POW-0006
+000132     END-CALL
+000131       END-IF
+000128     ELSE
+000128       MOVE IS-OK TO COD-ERROR-EDIT
+000128       STRING MSG-ERROR-INIT-TXT DELIMITED BY SIZE
+000128              COD-ERROR-EDIT DELIMITED BY SIZE
+000128         INTO MSG-TEXTO
+000128       END-STRING
+000132     MOVE 117441026 TO POW-0000
+000132     MOVE 1 TO POW-0001
+000132     MOVE 16387 TO POW-0003
+000132     MOVE 0 TO POW-0004
+000132     MOVE 1 TO POW-0005
+000132     MOVE MSG-TEXTO TO POW-0006
+000132     MOVE 33636360 TO POW-0007
+000132     CALL "XPOW_INVOKE_BY_ID_2" USING VALUE POW-SELF
+000132         REFERENCE POW-0000
+000132         VALUE POW-0001 POW-0003
+000132         REFERENCE POW-0002
+000132         VALUE POW-0004 POW-0005 POW-0007
+000132         REFERENCE POW-0006
+000132     END-CALL
+000128     END-IF.
+000121 3100-REIMPRIMIR-ESTACION-EXIT.
+000205     EXIT.
+000133*</SCRIPT>
+000134 END PROGRAM     POW-SCRIPTLET3.
 000071 END PROGRAM     PrintForm.
 #FILE
\ No newline at end of file
