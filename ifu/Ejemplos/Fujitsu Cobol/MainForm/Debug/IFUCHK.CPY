@@ -0,0 +1,15 @@
+000001******************************************************************
+000002*    IFUCHK.CPY
+000003*    Checkpoint record for CHK-FILE: one line per station per
+000004*    day the unattended closure job (IFUBATCH) has attempted,
+000005*    so a rerun after a failure or interruption can tell which
+000006*    stations are already closed for the day and which still
+000007*    need to be retried.
+000008******************************************************************
+000009 FD  CHK-FILE
+000010     LABEL RECORDS ARE STANDARD.
+000011 01  CHK-RECORD.
+000012     05  CHK-FECHA           PIC 9(08).
+000013     05  CHK-ESTACION        PIC X(10).
+000014     05  CHK-ESTADO          PIC X(01).
+000015     05  CHK-INTENTOS        PIC 9(02).
