@@ -0,0 +1,250 @@
+000100 IDENTIFICATION  DIVISION.
+000200 PROGRAM-ID.     IFUBATCH.
+000300*AUTHOR.         SISTEMAS.
+000400*INSTALLATION.   BITINGENIERIA.
+000500*DATE-WRITTEN.   2026-08-09.
+000600*DATE-COMPILED.  2026-08-09.
+000700******************************************************************
+000800*    IFUBATCH
+000900*    Unattended end-of-day closure job. Walks every station in
+001000*    IFUCFG and runs the same Inicializar/cierreZ sequence the
+001100*    PrintForm "Cierre Z" button runs interactively, with no
+001200*    operator present: a station that the driver rejects is
+001300*    retried a few times before being given up on for the day,
+001400*    and every attempt (successful or not) is checkpointed in
+001500*    IFUCHK so a rerun later in the day skips stations already
+001600*    closed and retries only the ones still outstanding.
+001700*
+001800*    MODIFICATION HISTORY.
+001900*    DATE       INIT DESCRIPTION
+002000*    2026-08-09 SIS  Original unattended closure job.
+002100******************************************************************
+002200 ENVIRONMENT     DIVISION.
+002300 CONFIGURATION   SECTION.
+002400 SPECIAL-NAMES.
+002500 REPOSITORY.
+002600     CLASS COM AS "*OLE".
+002700 INPUT-OUTPUT    SECTION.
+002800 FILE-CONTROL.
+002900     SELECT CFG-FILE ASSIGN TO "IFUCFG"
+003000         ORGANIZATION LINE SEQUENTIAL
+003100         FILE STATUS IS CFG-FILE-STATUS.
+003200     SELECT OPTIONAL CHK-FILE ASSIGN TO "IFUCHK"
+003300         ORGANIZATION LINE SEQUENTIAL
+003400         FILE STATUS IS CHK-FILE-STATUS.
+003500     SELECT OPTIONAL AUD-FILE ASSIGN TO "IFUAUD"
+003600         ORGANIZATION LINE SEQUENTIAL
+003700         FILE STATUS IS AUD-FILE-STATUS.
+003800 DATA            DIVISION.
+003900 FILE SECTION.
+004000 COPY IFUCFG.
+004100 COPY IFUCHK.
+004200 COPY IFUAUD.
+004300 WORKING-STORAGE SECTION.
+004310 01  CFG-FILE-STATUS         PIC X(02).
+004320 01  CHK-FILE-STATUS         PIC X(02).
+004330 01  AUD-FILE-STATUS         PIC X(02).
+004400******************************************************************
+004500*    SWITCHES AND COUNTERS.
+004600******************************************************************
+004700 77  RETRY-MAX            PIC 9(02)       VALUE 03.
+004800 77  RETRY-COUNT          PIC 9(02) COMP.
+004900 77  CFG-EOF-SW           PIC X(01)       VALUE "N".
+005000     88  CFG-EOF                          VALUE "Y".
+005100 77  CHK-EOF-SW           PIC X(01)       VALUE "N".
+005200     88  CHK-EOF                          VALUE "Y".
+005300 77  CIERRE-OK-SW         PIC X(01)       VALUE "N".
+005400     88  CIERRE-OK                        VALUE "S".
+005500 77  YA-PROCESADA-SW      PIC X(01)       VALUE "N".
+005600     88  YA-PROCESADA                     VALUE "S".
+005700 77  FECHA-HOY            PIC 9(08).
+005800******************************************************************
+005900*    DRIVER INTERFACE - SAME OBJECT/METHOD NAMES POW-SCRIPTLET1
+006000*    USES, SO THE DRIVER SEES AN IDENTICAL CALL SEQUENCE WHETHER
+006100*    THE CLOSURE IS RUN FROM THE FORM OR FROM THIS BATCH JOB.
+006200******************************************************************
+006300 01  OBJ-DRIVER              OBJECT REFERENCE COM.
+006400 01  PROGID-DRIVER           PIC X(8192)
+006500     VALUE "IFUniversal.Driver".
+006600 01  IS-OK                   PIC S9(04) COMP-5.
+006700 01  Modelo                  PIC S9(09) COMP-5.
+006800 01  Puerto                  PIC S9(09) COMP-5.
+006900 01  Z-NUMERO                PIC S9(09) COMP-5.
+007000 01  Z-TOTAL                 PIC S9(09)V99 COMP-5.
+007100 PROCEDURE       DIVISION.
+007200******************************************************************
+007300*    0000-MAINLINE.
+007400******************************************************************
+007500 0000-MAINLINE.
+007600     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+007700     PERFORM 2000-PROCESAR-ESTACIONES
+007800         THRU 2000-PROCESAR-ESTACIONES-EXIT
+007900         UNTIL CFG-EOF.
+008000     PERFORM 3000-FINALIZAR THRU 3000-FINALIZAR-EXIT.
+008100     STOP RUN.
+008200******************************************************************
+008300*    1000-INICIALIZAR.
+008400*    OPEN THE STATION LIST. IF IT ISN'T THERE, THERE IS NOTHING
+008500*    TO CLOSE TODAY AND THE JOB ENDS CLEANLY.
+008600******************************************************************
+008700 1000-INICIALIZAR.
+008800     ACCEPT FECHA-HOY FROM DATE YYYYMMDD.
+008900     OPEN INPUT CFG-FILE.
+009000     IF CFG-FILE-STATUS NOT = "00" THEN
+009100         DISPLAY "IFUBATCH: NO SE PUDO ABRIR IFUCFG"
+009200         SET CFG-EOF TO TRUE
+009300     END-IF.
+009400 1000-INICIALIZAR-EXIT.
+009500     EXIT.
+009600******************************************************************
+009700*    2000-PROCESAR-ESTACIONES.
+009800*    ONE PASS PER STATION RECORD IN IFUCFG.
+009900******************************************************************
+010000 2000-PROCESAR-ESTACIONES.
+010100     READ CFG-FILE
+010200         AT END
+010300             SET CFG-EOF TO TRUE
+010400         NOT AT END
+010500             MOVE CFG-MODELO TO Modelo
+010600             MOVE CFG-PUERTO TO Puerto
+010700             PERFORM 2100-PROCESAR-UNA-ESTACION
+010800                 THRU 2100-PROCESAR-UNA-ESTACION-EXIT
+010900     END-READ.
+011000 2000-PROCESAR-ESTACIONES-EXIT.
+011100     EXIT.
+011200******************************************************************
+011300*    2100-PROCESAR-UNA-ESTACION.
+011400*    SKIP A STATION THE CHECKPOINT FILE ALREADY SHOWS CLOSED
+011500*    FOR TODAY; OTHERWISE RUN THE CLOSE-WITH-RETRY SEQUENCE AND
+011600*    RECORD THE OUTCOME.
+011700******************************************************************
+011800 2100-PROCESAR-UNA-ESTACION.
+011900     PERFORM 2200-VERIFICAR-CHECKPOINT
+012000         THRU 2200-VERIFICAR-CHECKPOINT-EXIT.
+012100     IF YA-PROCESADA THEN
+012200         DISPLAY "IFUBATCH: " CFG-ESTACION
+012300             " YA FUE CERRADA HOY, SE OMITE."
+012400     ELSE
+012500         PERFORM 2300-CIERRE-CON-REINTENTOS
+012600             THRU 2300-CIERRE-CON-REINTENTOS-EXIT
+012700         PERFORM 2500-REGISTRAR-RESULTADO
+012800             THRU 2500-REGISTRAR-RESULTADO-EXIT
+012900     END-IF.
+013000 2100-PROCESAR-UNA-ESTACION-EXIT.
+013100     EXIT.
+013200******************************************************************
+013300*    2200-VERIFICAR-CHECKPOINT.
+013400*    SCAN IFUCHK FOR A SUCCESSFUL CLOSE OF THIS STATION, TODAY.
+013500******************************************************************
+013600 2200-VERIFICAR-CHECKPOINT.
+013700     MOVE "N" TO YA-PROCESADA-SW.
+013800     OPEN INPUT CHK-FILE.
+013900     IF CHK-FILE-STATUS = "00" THEN
+014000         MOVE "N" TO CHK-EOF-SW
+014100         PERFORM 2210-LEER-CHECKPOINT
+014200             THRU 2210-LEER-CHECKPOINT-EXIT
+014300             UNTIL CHK-EOF OR YA-PROCESADA
+014400         CLOSE CHK-FILE
+014500     END-IF.
+014600 2200-VERIFICAR-CHECKPOINT-EXIT.
+014700     EXIT.
+014800 2210-LEER-CHECKPOINT.
+014900     READ CHK-FILE
+015000         AT END
+015100             SET CHK-EOF TO TRUE
+015200         NOT AT END
+015300             IF CHK-FECHA = FECHA-HOY
+015400                     AND CHK-ESTACION = CFG-ESTACION
+015500                     AND CHK-ESTADO = "P" THEN
+015600                 SET YA-PROCESADA TO TRUE
+015700             END-IF
+015800     END-READ.
+015900 2210-LEER-CHECKPOINT-EXIT.
+016000     EXIT.
+016100******************************************************************
+016200*    2300-CIERRE-CON-REINTENTOS.
+016300*    RETRY THE CLOSE UP TO RETRY-MAX TIMES; THE DRIVER IS
+016400*    RE-INITIALIZED ON EVERY ATTEMPT SINCE A REJECTED Z COULD BE
+016500*    CAUSED BY A STALE OR DISCONNECTED DRIVER SESSION.
+016600******************************************************************
+016700 2300-CIERRE-CON-REINTENTOS.
+016800     MOVE 0 TO RETRY-COUNT.
+016900     MOVE "N" TO CIERRE-OK-SW.
+017000     PERFORM 2400-INTENTAR-CIERRE
+017100         THRU 2400-INTENTAR-CIERRE-EXIT
+017200         UNTIL CIERRE-OK OR RETRY-COUNT >= RETRY-MAX.
+017300 2300-CIERRE-CON-REINTENTOS-EXIT.
+017400     EXIT.
+017500******************************************************************
+017600*    2400-INTENTAR-CIERRE.
+017700*    ONE INICIALIZAR/CIERREZ ATTEMPT AGAINST THE DRIVER.
+017800******************************************************************
+017900 2400-INTENTAR-CIERRE.
+018000     ADD 1 TO RETRY-COUNT.
+018100     invoke COM "CREATE-OBJECT" using PROGID-DRIVER
+018200                                returning OBJ-DRIVER.
+018300     invoke OBJ-DRIVER "SET-MODELO" using Modelo.
+018400     invoke OBJ-DRIVER "SET-PUERTO" using Puerto.
+018500     invoke OBJ-DRIVER "Inicializar"
+018600     invoke OBJ-DRIVER "GET-Error" returning IS-OK.
+018700     IF IS-OK = 0 THEN
+018800         invoke OBJ-DRIVER "cierreZ"
+018900         invoke OBJ-DRIVER "GET-Error" returning IS-OK
+019000         IF IS-OK = 0 THEN
+019100             invoke OBJ-DRIVER "GET-NumeroZ" returning Z-NUMERO
+019200             invoke OBJ-DRIVER "GET-Total" returning Z-TOTAL
+019300             SET CIERRE-OK TO TRUE
+019400         ELSE
+019500             DISPLAY "IFUBATCH: " CFG-ESTACION
+019600                 " CIERRE Z RECHAZADO, CODIGO " IS-OK
+019700         END-IF
+019800     ELSE
+019900         DISPLAY "IFUBATCH: " CFG-ESTACION
+020000             " NO SE PUDO INICIALIZAR, CODIGO " IS-OK
+020100     END-IF.
+020200 2400-INTENTAR-CIERRE-EXIT.
+020300     EXIT.
+020400******************************************************************
+020500*    2500-REGISTRAR-RESULTADO.
+020600*    APPEND A CHECKPOINT RECORD FOR THIS ATTEMPT, AND AN AUDIT
+020700*    RECORD TOO WHEN THE CLOSE SUCCEEDED.
+020800******************************************************************
+020900 2500-REGISTRAR-RESULTADO.
+021000     OPEN EXTEND CHK-FILE.
+021100     IF CHK-FILE-STATUS = "00" OR CHK-FILE-STATUS = "05" THEN
+021200         MOVE FECHA-HOY TO CHK-FECHA
+021300         MOVE CFG-ESTACION TO CHK-ESTACION
+021400         MOVE RETRY-COUNT TO CHK-INTENTOS
+021500         IF CIERRE-OK THEN
+021600             MOVE "P" TO CHK-ESTADO
+021700         ELSE
+021800             MOVE "F" TO CHK-ESTADO
+021900         END-IF
+022000         WRITE CHK-RECORD
+022100         CLOSE CHK-FILE
+022200     END-IF.
+022300     IF CIERRE-OK THEN
+022400         OPEN EXTEND AUD-FILE
+022500         IF AUD-FILE-STATUS = "00" OR AUD-FILE-STATUS = "05" THEN
+022600             MOVE FECHA-HOY TO AUD-FECHA
+022700             ACCEPT AUD-HORA FROM TIME
+022800             MOVE CFG-ESTACION TO AUD-ESTACION
+022900             MOVE Z-NUMERO TO AUD-NUMERO-Z
+023000             MOVE Z-TOTAL TO AUD-TOTAL
+023100             MOVE "E" TO AUD-RESULTADO
+023200             WRITE AUD-RECORD
+023300             CLOSE AUD-FILE
+023400         END-IF
+023500     END-IF.
+023600 2500-REGISTRAR-RESULTADO-EXIT.
+023700     EXIT.
+023800******************************************************************
+023900*    3000-FINALIZAR.
+024000******************************************************************
+024100 3000-FINALIZAR.
+024200     IF CFG-FILE-STATUS = "00" THEN
+024300         CLOSE CFG-FILE
+024400     END-IF.
+024500 3000-FINALIZAR-EXIT.
+024600     EXIT.
+024700 END PROGRAM     IFUBATCH.
