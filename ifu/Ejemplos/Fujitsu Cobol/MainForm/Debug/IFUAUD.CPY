@@ -0,0 +1,15 @@
+000001******************************************************************
+000002*    IFUAUD.CPY
+000003*    Audit record for AUD-FILE: one line written for every Z
+000004*    closure PrintForm performs, so the Z number and totals are
+000005*    kept instead of only living for the lifetime of MSG_SUCESS.
+000006******************************************************************
+000007 FD  AUD-FILE
+000008     LABEL RECORDS ARE STANDARD.
+000009 01  AUD-RECORD.
+000010     05  AUD-FECHA           PIC 9(08).
+000011     05  AUD-HORA            PIC 9(08).
+000012     05  AUD-ESTACION        PIC X(10).
+000013     05  AUD-NUMERO-Z        PIC 9(09).
+000014     05  AUD-TOTAL           PIC S9(09)V99.
+000015     05  AUD-RESULTADO       PIC X(01).
