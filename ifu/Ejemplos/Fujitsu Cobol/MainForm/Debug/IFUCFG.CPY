@@ -0,0 +1,12 @@
+000001******************************************************************
+000002*    IFUCFG.CPY
+000003*    Station configuration record for CFG-FILE: the fiscal
+000004*    driver Modelo/Puerto values that used to be compiled into
+000005*    PrintForm, one line per point-of-sale station.
+000006******************************************************************
+000007 FD  CFG-FILE
+000008     LABEL RECORDS ARE STANDARD.
+000009 01  CFG-RECORD.
+000010     05  CFG-ESTACION        PIC X(10).
+000011     05  CFG-MODELO          PIC 9(09).
+000012     05  CFG-PUERTO          PIC 9(09).
